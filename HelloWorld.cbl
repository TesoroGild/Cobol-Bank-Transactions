@@ -21,9 +21,27 @@
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS FC-STU.
     
-           SELECT FILE-IN  ASSIGN TO "etudiants.txt".
-           SELECT FILE-OUT ASSIGN TO "copy.txt".
-    
+           SELECT FILE-IN  ASSIGN TO "etudiants.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS FC-IN.
+           SELECT FILE-OUT ASSIGN TO "copy.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS FC-OUT.
+
+           SELECT AUDIT-FILE ASSIGN TO "audit.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS FC-AUD.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS FC-CKPT.
+
+           SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FS-INV-NAME
+              FILE STATUS FC-INV.
+
            SELECT FILE-TO-SORT ASSIGN TO "filetosort.txt"
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS FC-TOSTR.
@@ -52,13 +70,28 @@
            05 FS-ST-PHYS PIC ZZ9.
            05 FS-ST-SVT PIC ZZ9.
            05 FS-ST-PHILO PIC ZZ9.
-           05 FILLER PIC X(18) VALUE SPACES.
+           05 FS-ST-AVERAGE PIC ZZ9.99.
+           05 FS-ST-RESULT PIC X(06).
+           05 FS-ST-FILLER PIC X(06) VALUE SPACES.
         
        FD FILE-IN.
        01 FS-IN-RECORD PIC X(100).
        FD FILE-OUT.
        01 FS-OUT-RECORD PIC X(100).
 
+       FD AUDIT-FILE.
+       01 FS-AUDIT-RECORD PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 FS-CKPT-RECORD PIC X(100).
+
+       FD INVENTORY-FILE.
+       01 FS-INVENTORY-RECORD.
+           05 FS-INV-NAME PIC X(30).
+           05 FS-INV-PRICE PIC ZZZ9.99.
+           05 FS-INV-QTE PIC ZZ9.
+           05 FS-INV-RATE PIC 9V9.
+
        FD FILE-TO-SORT.
        01 FS-LINE1 PIC X(100).
        FD FILE-SORTED.
@@ -84,13 +117,24 @@
        01 WS-LOCATION PIC X(50).
        01 WS-AMOUNT PIC +++B+++B+++B++9.99.
        01 WS-AMOUNT-DISPLAY PIC X(30).
+       01 WS-AMOUNT-TEXT PIC X(15).
+       01 WS-AMOUNT-NUM PIC S9(9)V99 VALUE ZERO.
        01 FC-CLI PIC X(2).
 
+       01 WS-CLI-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CLI-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01 WS-CLI-TOTAL-DISPLAY PIC +++++++++9.99.
+       01 WS-CLI-EXCEPT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-CLI-AMOUNT-SW PIC X VALUE 'O'.
+           88 WS-CLI-AMOUNT-VALID VALUE 'O'.
+           88 WS-CLI-AMOUNT-INVALID VALUE 'N'.
+
        01 WS-LOOP PIC X VALUE 'N'.
            88 OUT-MENU-CHOICE-TRUE VALUE 'O'.
            88 OUT-MENU-CHOICE-FALSE VALUE 'N'.
 
-       01 WS-EOF-SW PIC 9(1).
+       01 WS-EOF-SW PIC X(1).
            88 WS-EOF VALUE "T".
            88 WS-NOT-EOF VALUE "F".
        
@@ -99,6 +143,77 @@
 
        01 FC-TOSTR PIC X(02).
        01 FC-SORT PIC X(02).
+       01 FC-AUD PIC X(02).
+       01 FC-IN PIC X(02).
+       01 FC-OUT PIC X(02).
+
+       01 WS-SORT-IN-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SORT-IN-TOTAL PIC S9(11)V99 VALUE ZERO.
+       01 WS-SORT-OUT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SORT-OUT-TOTAL PIC S9(11)V99 VALUE ZERO.
+       01 WS-SORT-TOTAL-DISPLAY PIC -(11)9.99.
+       01 WS-SORT-COUNT-DISPLAY PIC Z(4)9.
+
+       01 WS-COPY-READ-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-COPY-WRITE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-COPY-SKIP-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-AUD-DATE PIC 9(8) VALUE ZERO.
+       01 WS-AUD-TIME PIC 9(8) VALUE ZERO.
+       01 WS-AUD-TIMESTAMP.
+           05 WS-AUD-YEAR PIC 9(4).
+           05 FILLER PIC X VALUE '-'.
+           05 WS-AUD-MONTH PIC 99.
+           05 FILLER PIC X VALUE '-'.
+           05 WS-AUD-DAY PIC 99.
+           05 FILLER PIC X VALUE ' '.
+           05 WS-AUD-HOUR PIC 99.
+           05 FILLER PIC X VALUE ':'.
+           05 WS-AUD-MINUTE PIC 99.
+           05 FILLER PIC X VALUE ':'.
+           05 WS-AUD-SECOND PIC 99.
+
+       01 FC-CKPT PIC X(02).
+       01 WS-CKPT-DATE PIC 9(8) VALUE ZERO.
+       01 WS-CKPT-TIME PIC 9(8) VALUE ZERO.
+       01 WS-CKPT-TIMESTAMP.
+           05 WS-CKPT-YEAR PIC 9(4).
+           05 FILLER PIC X VALUE '-'.
+           05 WS-CKPT-MONTH PIC 99.
+           05 FILLER PIC X VALUE '-'.
+           05 WS-CKPT-DAY PIC 99.
+           05 FILLER PIC X VALUE ' '.
+           05 WS-CKPT-HOUR PIC 99.
+           05 FILLER PIC X VALUE ':'.
+           05 WS-CKPT-MINUTE PIC 99.
+           05 FILLER PIC X VALUE ':'.
+           05 WS-CKPT-SECOND PIC 99.
+
+       01 WS-CKPT-OPTION PIC 9(1) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(05) VALUE SPACES.
+       01 WS-CKPT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-COUNT-DISPLAY PIC Z(4)9.
+       01 WS-CKPT-LINE PIC X(100).
+       01 WS-CKPT-LINE-OPTION PIC 9(1).
+       01 WS-CKPT-LINE-STATUS PIC X(05).
+       01 WS-CKPT-EOF-SW PIC X VALUE 'N'.
+           88 WS-CKPT-EOF VALUE 'O'.
+           88 WS-CKPT-NOT-EOF VALUE 'N'.
+       01 WS-CKPT-RESUME-SW PIC X VALUE 'N'.
+           88 WS-CKPT-RESUME-FOUND VALUE 'O'.
+           88 WS-CKPT-RESUME-NOT-FOUND VALUE 'N'.
+       01 WS-CKPT-RESUME-OPTION PIC 9(1) VALUE ZERO.
+
+       01 WS-CKPT-OPEN-TAB.
+           05 WS-CKPT-OPEN-FLAG PIC X VALUE 'N' OCCURS 10 TIMES.
+       01 WS-CKPT-TAB-IDX PIC 9(2) VALUE ZERO.
+
+       01 FC-INV PIC X(02).
+       01 WS-INV-LOAD-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-INV-START-IDX PIC 9(2) VALUE ZERO.
+       01 WS-INV-EOF-SW PIC X VALUE 'N'.
+           88 WS-INV-EOF VALUE 'O'.
+           88 WS-INV-NOT-EOF VALUE 'N'.
 
        01 WS-TEST1 PIC X(13).
        01 WS-TEST2 PIC +ZZZZZZZZZZ.99.
@@ -112,16 +227,30 @@
            88 WS-OUT-OF-SCH-LOOP VALUE 'O'.
            88 WS-NOUT-OF-SCH-LOOP VALUE 'N'.
 
+      *    SEUIL DE REUSSITE (MOYENNE SUR 20) - VALEUR CONFIGURABLE
+       01 WS-PASS-THRESHOLD PIC 9(3)V99 VALUE 010.00.
+       01 WS-ST-MATHS-N PIC 999 VALUE ZERO.
+       01 WS-ST-PHYS-N PIC 999 VALUE ZERO.
+       01 WS-ST-SVT-N PIC 999 VALUE ZERO.
+       01 WS-ST-PHILO-N PIC 999 VALUE ZERO.
+       01 WS-ST-TOTAL PIC 9(4) VALUE ZERO.
+       01 WS-ST-AVERAGE-NUM PIC 9(3)V99 VALUE ZERO.
+
+       01 WS-CLASS-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-CLASS-TOTAL PIC 9(6)V99 VALUE ZERO.
+       01 WS-CLASS-AVERAGE PIC 9(3)V99 VALUE ZERO.
+       01 WS-CLASS-AVERAGE-DISPLAY PIC ZZ9.99.
+
        01 TAB-ITEMS.
-           05 WS-ITEMS-RECORD OCCURS 4 TIMES.
+           05 WS-ITEMS-RECORD OCCURS 20 TIMES.
               10 WS-IT-NAME PIC X(30).
               10 WS-IT-PRICE PIC ZZZ9.99.
               10 WS-IT-QTE PIC ZZ9.
               10 WS-IT-RATE PIC 9V9.
-       01 WS-TAB-IND PIC 9 VALUE 4.
+       01 WS-TAB-CAPACITY PIC 9(2) VALUE 20.
        01 WS-TMP PIC 9(8).
-       01 I PIC 9(1).
-       01 J PIC 9(1).
+       01 I PIC 9(2).
+       01 J PIC 9(2).
        01 WS-STOP-SORT PIC X VALUE 'N'.
            88 WS-STOP-YES VALUE 'O'.
            88 WS-STOP-NO VALUE 'N'.
@@ -131,6 +260,48 @@
            05 TMP-QTE   PIC ZZ9.
            05 TMP-RATE  PIC 9V9.
 
+       01 WS-SEARCH-NAME PIC X(30).
+       01 WS-SEARCH-LEN PIC 9(2) VALUE ZERO.
+       01 WS-SEARCH-MATCH-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-SEARCH-SW PIC X VALUE 'N'.
+           88 WS-SEARCH-FOUND VALUE 'O'.
+           88 WS-SEARCH-NOT-FOUND VALUE 'N'.
+
+       01 WS-DUP-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-DUP-IDX PIC 9(2) VALUE ZERO.
+       01 WS-DUP-SW PIC X VALUE 'N'.
+           88 WS-DUP-FOUND VALUE 'O'.
+           88 WS-DUP-NOT-FOUND VALUE 'N'.
+       01 WS-DUP-SEEN-TAB.
+           05 WS-DUP-SEEN-FLAG PIC X VALUE 'N' OCCURS 20 TIMES.
+
+       01 WS-CALC-PRICE-NUM PIC S9(5)V99 VALUE ZERO.
+       01 WS-CALC-QTE-NUM PIC 9(3) VALUE ZERO.
+       01 WS-CALC-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-CALC-VALUE PIC S9(7)V99 VALUE ZERO.
+       01 WS-CALC-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01 WS-CALC-PRICE-SUM PIC S9(7)V99 VALUE ZERO.
+       01 WS-CALC-AVERAGE PIC S9(5)V99 VALUE ZERO.
+       01 WS-CALC-MAX-PRICE PIC S9(5)V99 VALUE ZERO.
+       01 WS-CALC-MIN-PRICE PIC S9(5)V99 VALUE ZERO.
+       01 WS-CALC-MAX-NAME PIC X(30).
+       01 WS-CALC-MIN-NAME PIC X(30).
+       01 WS-CALC-TOTAL-DISPLAY PIC Z(8)9.99.
+       01 WS-CALC-AVERAGE-DISPLAY PIC ZZZ9.99.
+       01 WS-CALC-MAX-DISPLAY PIC ZZZ9.99.
+       01 WS-CALC-MIN-DISPLAY PIC ZZZ9.99.
+
+       01 WS-DATE-DAY PIC 99 VALUE ZERO.
+       01 WS-DATE-MONTH PIC 99 VALUE ZERO.
+       01 WS-DATE-YEAR PIC 9(4) VALUE ZERO.
+       01 WS-DATE-DAYS-IN-MONTH PIC 99 VALUE ZERO.
+       01 WS-DATE-LEAP-SW PIC X VALUE 'N'.
+           88 WS-DATE-IS-LEAP VALUE 'O'.
+           88 WS-DATE-NOT-LEAP VALUE 'N'.
+       01 WS-DATE-VALID-SW PIC X VALUE 'O'.
+           88 WS-DATE-VALID VALUE 'O'.
+           88 WS-DATE-INVALID VALUE 'N'.
+
 
       *#################################################################
       *    PROCEDURE (MAIN)
@@ -181,22 +352,71 @@
                  WHEN 0
                     DISPLAY "Arrêt du programme."
                  WHEN 1
+                    MOVE 1 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-READ-FILE
+                    MOVE WS-CLI-COUNT TO WS-CKPT-COUNT
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN 2
+                    MOVE 2 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-SCHOOL-TRANSCRIPT
+                    MOVE WS-CLASS-COUNT TO WS-CKPT-COUNT
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN 3
+                    MOVE 3 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-COPY-PASTE
+                    MOVE WS-COPY-WRITE-COUNT TO WS-CKPT-COUNT
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN 4
+                    MOVE 4 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-SORT
+                    MOVE WS-SORT-OUT-COUNT TO WS-CKPT-COUNT
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN 5
+                    MOVE 5 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-STORE-MANAGMENT
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-TAB-CAPACITY
+                       IF WS-IT-NAME(I) NOT = SPACES
+                          AND WS-IT-NAME(I) NOT = "0"
+                          ADD 1 TO WS-CKPT-COUNT
+                       END-IF
+                    END-PERFORM
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN 6
+                    MOVE 6 TO WS-CKPT-OPTION
+                    MOVE "DEBUT" TO WS-CKPT-STATUS
+                    MOVE ZERO TO WS-CKPT-COUNT
+                    PERFORM PROC-WRITE-CHECKPOINT
                     PERFORM PROC-LEAP-YEAR
+                    MOVE 1 TO WS-CKPT-COUNT
+                    MOVE "FIN" TO WS-CKPT-STATUS
+                    PERFORM PROC-WRITE-CHECKPOINT
                     SET OUT-MENU-CHOICE-TRUE TO TRUE
                  WHEN OTHER
                     DISPLAY "Choix invalide."
@@ -223,6 +443,7 @@
            DISPLAY "6 - Déterminer si une année est bissextile."
            DISPLAY " "
            DISPLAY "0 - Quitter."
+           PERFORM PROC-CHECK-RESUME
            EXIT.
 
        PROC-IS-LEAP-YEAR.
@@ -230,33 +451,95 @@
            EXIT.
 
        PROC-READ-FILE.
+           MOVE "F" TO WS-EOF-SW
+           MOVE ZERO TO WS-CLI-COUNT
+           MOVE ZERO TO WS-CLI-TOTAL
+           MOVE ZERO TO WS-CLI-EXCEPT-COUNT
+
            OPEN INPUT CLIENTS-FILE
-       
-           READ CLIENTS-FILE
+
            PERFORM UNTIL WS-EOF
-              
               PERFORM PROC-LOOP-FILE
            END-PERFORM
-       
+
            CLOSE CLIENTS-FILE
+           PERFORM PROC-CLIENT-CONTROL-REPORT
            EXIT.
-       
+
        PROC-LOOP-FILE.
            READ CLIENTS-FILE
               AT END SET WS-EOF TO TRUE
               NOT AT END
+                 ADD 1 TO WS-CLI-COUNT
                  INSPECT CLIENT-LINE REPLACING ALL ";" BY "|"
                  UNSTRING CLIENT-LINE DELIMITED BY "|"
-                     INTO WS-NAME, WS-BIRTHDAY, WS-LOCATION, WS-AMOUNT
+                     INTO WS-NAME, WS-BIRTHDAY, WS-LOCATION,
+                          WS-AMOUNT-TEXT
+                 PERFORM PROC-VALIDATE-AMOUNT
+                 PERFORM PROC-VALIDATE-BIRTHDAY
                  PERFORM PROC-DISPLAY-USERS
            END-READ
            EXIT.
 
+       PROC-VALIDATE-AMOUNT.
+           SET WS-CLI-AMOUNT-VALID TO TRUE
+           MOVE ZERO TO WS-AMOUNT-NUM
+
+           IF FUNCTION TEST-NUMVAL (WS-AMOUNT-TEXT) NOT = 0
+              SET WS-CLI-AMOUNT-INVALID TO TRUE
+           ELSE
+              COMPUTE WS-AMOUNT-NUM = FUNCTION NUMVAL (WS-AMOUNT-TEXT)
+              IF WS-AMOUNT-NUM < 0
+                 SET WS-CLI-AMOUNT-INVALID TO TRUE
+              END-IF
+           END-IF
+
+           IF WS-CLI-AMOUNT-INVALID
+              ADD 1 TO WS-CLI-EXCEPT-COUNT
+           ELSE
+              ADD WS-AMOUNT-NUM TO WS-CLI-TOTAL
+           END-IF
+
+           MOVE WS-AMOUNT-NUM TO WS-AMOUNT
+           EXIT.
+
+      *    DECOUPE WS-BIRTHDAY (JJ/MM/AAAA) ET VALIDE LA DATE
+      *    VIA PROC-VALIDATE-DATE
+       PROC-VALIDATE-BIRTHDAY.
+           MOVE ZERO TO WS-DATE-DAY
+           MOVE ZERO TO WS-DATE-MONTH
+           MOVE ZERO TO WS-DATE-YEAR
+
+           UNSTRING WS-BIRTHDAY DELIMITED BY "/"
+               INTO WS-DATE-DAY, WS-DATE-MONTH, WS-DATE-YEAR
+
+           PERFORM PROC-VALIDATE-DATE
+           EXIT.
+
        PROC-DISPLAY-USERS.
            DISPLAY "NOM : " WS-NAME
            DISPLAY "NAISSANCE : " WS-BIRTHDAY
            DISPLAY "LOCALISATION : " WS-LOCATION
            DISPLAY "MONTANT1 :" WS-AMOUNT "$"
+           IF WS-CLI-AMOUNT-INVALID
+              DISPLAY "  *** EXCEPTION : MONTANT NEGATIF OU NON-"
+                 "NUMERIQUE ***"
+           END-IF
+           IF WS-DATE-INVALID
+              DISPLAY "  *** EXCEPTION : DATE DE NAISSANCE "
+                 "INVALIDE ***"
+           END-IF
+           DISPLAY " "
+           EXIT.
+
+       PROC-CLIENT-CONTROL-REPORT.
+           MOVE WS-CLI-TOTAL TO WS-CLI-TOTAL-DISPLAY
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "|            CONTROLE DE RECONCILIATION         |"
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "NOMBRE D'ENREGISTREMENTS  : " WS-CLI-COUNT
+           DISPLAY "MONTANT TOTAL              : " WS-CLI-TOTAL-DISPLAY
+           DISPLAY "NOMBRE D'EXCEPTIONS        : " WS-CLI-EXCEPT-COUNT
            DISPLAY " "
            EXIT.
 
@@ -278,12 +561,68 @@
                  ACCEPT FS-ST-SVT
                  DISPLAY "    Philosophie : "
                  ACCEPT FS-ST-PHILO
+                 PERFORM PROC-COMPUTE-AVERAGE
                  PERFORM PROC-WRITE
-              END-IF   
-              DISPLAY " "           
+              END-IF
+              DISPLAY " "
            END-PERFORM
 
            CLOSE STUDENTS-FILE
+           PERFORM PROC-TRANSCRIPT-REPORT
+           EXIT.
+
+       PROC-COMPUTE-AVERAGE.
+           MOVE FS-ST-MATHS TO WS-ST-MATHS-N
+           MOVE FS-ST-PHYS TO WS-ST-PHYS-N
+           MOVE FS-ST-SVT TO WS-ST-SVT-N
+           MOVE FS-ST-PHILO TO WS-ST-PHILO-N
+           COMPUTE WS-ST-TOTAL =
+              WS-ST-MATHS-N + WS-ST-PHYS-N + WS-ST-SVT-N + WS-ST-PHILO-N
+           COMPUTE WS-ST-AVERAGE-NUM ROUNDED = WS-ST-TOTAL / 4
+           MOVE WS-ST-AVERAGE-NUM TO FS-ST-AVERAGE
+
+           IF WS-ST-AVERAGE-NUM >= WS-PASS-THRESHOLD
+              MOVE "ADMIS " TO FS-ST-RESULT
+           ELSE
+              MOVE "ECHEC " TO FS-ST-RESULT
+           END-IF
+           EXIT.
+
+       PROC-TRANSCRIPT-REPORT.
+           MOVE "F" TO WS-EOF-SW
+           MOVE ZERO TO WS-CLASS-COUNT
+           MOVE ZERO TO WS-CLASS-TOTAL
+
+           OPEN INPUT STUDENTS-FILE
+           DISPLAY " "
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "|              BULLETIN DE LA CLASSE             |"
+           DISPLAY "--------------------------------------------------"
+
+           PERFORM UNTIL WS-EOF
+              READ STUDENTS-FILE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-CLASS-COUNT
+                    MOVE FS-ST-AVERAGE TO WS-ST-AVERAGE-NUM
+                    ADD WS-ST-AVERAGE-NUM TO WS-CLASS-TOTAL
+                    DISPLAY FS-ST-NAME " MOYENNE:" FS-ST-AVERAGE
+                       " " FS-ST-RESULT
+              END-READ
+           END-PERFORM
+           CLOSE STUDENTS-FILE
+
+           IF WS-CLASS-COUNT > 0
+              COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                 WS-CLASS-TOTAL / WS-CLASS-COUNT
+           ELSE
+              MOVE ZERO TO WS-CLASS-AVERAGE
+           END-IF
+           MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-DISPLAY
+
+           DISPLAY " "
+           DISPLAY "MOYENNE DE LA CLASSE : " WS-CLASS-AVERAGE-DISPLAY
+           DISPLAY " "
            EXIT.
 
        PROC-WRITE.
@@ -295,6 +634,11 @@
            EXIT.
 
        PROC-COPY-PASTE.
+           MOVE "F" TO WS-EOF-SW
+           MOVE ZERO TO WS-COPY-READ-COUNT
+           MOVE ZERO TO WS-COPY-WRITE-COUNT
+           MOVE ZERO TO WS-COPY-SKIP-COUNT
+
            OPEN INPUT FILE-IN
               OUTPUT FILE-OUT
 
@@ -305,54 +649,278 @@
                     DISPLAY "Copie effectué avec succès!"
                     DISPLAY " "
                  NOT AT END
+                    ADD 1 TO WS-COPY-READ-COUNT
                     MOVE FS-IN-RECORD TO FS-OUT-RECORD
-                    
+
                     IF FS-OUT-RECORD NOT = SPACES
                        WRITE FS-OUT-RECORD
+                       ADD 1 TO WS-COPY-WRITE-COUNT
+                    ELSE
+                       ADD 1 TO WS-COPY-SKIP-COUNT
                     END-IF
               END-READ
            END-PERFORM
 
            CLOSE FILE-IN FILE-OUT
+           PERFORM PROC-WRITE-AUDIT-LOG
+           EXIT.
+
+       PROC-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME FROM TIME
+           MOVE WS-AUD-DATE(1:4) TO WS-AUD-YEAR
+           MOVE WS-AUD-DATE(5:2) TO WS-AUD-MONTH
+           MOVE WS-AUD-DATE(7:2) TO WS-AUD-DAY
+           MOVE WS-AUD-TIME(1:2) TO WS-AUD-HOUR
+           MOVE WS-AUD-TIME(3:2) TO WS-AUD-MINUTE
+           MOVE WS-AUD-TIME(5:2) TO WS-AUD-SECOND
+
+           OPEN EXTEND AUDIT-FILE
+           IF FC-AUD = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE SPACES TO FS-AUDIT-RECORD
+           STRING
+              "COPIE SRC=etudiants.txt DST=copy.txt" DELIMITED BY SIZE
+              " LUS=" DELIMITED BY SIZE
+              WS-COPY-READ-COUNT DELIMITED BY SIZE
+              " ECRITS=" DELIMITED BY SIZE
+              WS-COPY-WRITE-COUNT DELIMITED BY SIZE
+              " IGNORES=" DELIMITED BY SIZE
+              WS-COPY-SKIP-COUNT DELIMITED BY SIZE
+              " DATE=" DELIMITED BY SIZE
+              WS-AUD-TIMESTAMP DELIMITED BY SIZE
+              INTO FS-AUDIT-RECORD
+           END-STRING
+
+           WRITE FS-AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           EXIT.
+
+      *    ECRIT UNE LIGNE DE CHECKPOINT (DEBUT/FIN) POUR L'OPTION
+      *    DE MENU EN COURS - PERMET DE RETROUVER UNE EXECUTION
+      *    INTERROMPUE AU PROCHAIN DEMARRAGE (VOIR PROC-CHECK-RESUME)
+       PROC-WRITE-CHECKPOINT.
+           ACCEPT WS-CKPT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-TIME FROM TIME
+           MOVE WS-CKPT-DATE(1:4) TO WS-CKPT-YEAR
+           MOVE WS-CKPT-DATE(5:2) TO WS-CKPT-MONTH
+           MOVE WS-CKPT-DATE(7:2) TO WS-CKPT-DAY
+           MOVE WS-CKPT-TIME(1:2) TO WS-CKPT-HOUR
+           MOVE WS-CKPT-TIME(3:2) TO WS-CKPT-MINUTE
+           MOVE WS-CKPT-TIME(5:2) TO WS-CKPT-SECOND
+           MOVE WS-CKPT-COUNT TO WS-CKPT-COUNT-DISPLAY
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF FC-CKPT = "35"
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           MOVE SPACES TO FS-CKPT-RECORD
+           STRING
+              WS-CKPT-STATUS DELIMITED BY SIZE
+              " OPTION=" DELIMITED BY SIZE
+              WS-CKPT-OPTION DELIMITED BY SIZE
+              " ENR=" DELIMITED BY SIZE
+              WS-CKPT-COUNT-DISPLAY DELIMITED BY SIZE
+              " DATE=" DELIMITED BY SIZE
+              WS-CKPT-TIMESTAMP DELIMITED BY SIZE
+              INTO FS-CKPT-RECORD
+           END-STRING
+
+           WRITE FS-CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      *    RELIT checkpoint.txt AU DEMARRAGE ET SIGNALE LA DERNIERE
+      *    OPTION DONT LE "DEBUT" N'A PAS ETE SUIVI D'UNE LIGNE "FIN"
+      *    (EXECUTION PRECEDENTE INTERROMPUE AVANT LA FIN DE L'OPTION)
+       PROC-CHECK-RESUME.
+           SET WS-CKPT-RESUME-NOT-FOUND TO TRUE
+           MOVE ZERO TO WS-CKPT-RESUME-OPTION
+           SET WS-CKPT-NOT-EOF TO TRUE
+
+           PERFORM VARYING WS-CKPT-TAB-IDX FROM 1 BY 1
+              UNTIL WS-CKPT-TAB-IDX > 10
+              MOVE 'N' TO WS-CKPT-OPEN-FLAG(WS-CKPT-TAB-IDX)
+           END-PERFORM
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF FC-CKPT = "35"
+              SET WS-CKPT-EOF TO TRUE
+           END-IF
+
+      *    UN DRAPEAU PAR OPTION (INDEX = OPTION + 1) EST MIS A 'O'
+      *    SUR UNE LIGNE "DEBUT" ET REMIS A 'N' SUR LA LIGNE "FIN"
+      *    CORRESPONDANTE - SEULE UNE OPTION ENCORE A 'O' APRES LA
+      *    LECTURE COMPLETE EST UNE EXECUTION REELLEMENT INTERROMPUE
+           PERFORM UNTIL WS-CKPT-EOF
+              READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+                 AT END SET WS-CKPT-EOF TO TRUE
+                 NOT AT END
+                    MOVE WS-CKPT-LINE(14:1) TO WS-CKPT-LINE-OPTION
+                    ADD 1 TO WS-CKPT-LINE-OPTION GIVING
+                       WS-CKPT-TAB-IDX
+                    IF WS-CKPT-LINE(1:5) = "DEBUT"
+                       MOVE 'O' TO
+                          WS-CKPT-OPEN-FLAG(WS-CKPT-TAB-IDX)
+                    ELSE
+                       IF WS-CKPT-LINE(1:3) = "FIN"
+                          MOVE 'N' TO
+                             WS-CKPT-OPEN-FLAG(WS-CKPT-TAB-IDX)
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           IF FC-CKPT NOT = "35"
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM VARYING WS-CKPT-TAB-IDX FROM 1 BY 1
+              UNTIL WS-CKPT-TAB-IDX > 10
+              OR WS-CKPT-RESUME-FOUND
+              IF WS-CKPT-OPEN-FLAG(WS-CKPT-TAB-IDX) = 'O'
+                 SET WS-CKPT-RESUME-FOUND TO TRUE
+                 SUBTRACT 1 FROM WS-CKPT-TAB-IDX GIVING
+                    WS-CKPT-RESUME-OPTION
+              END-IF
+           END-PERFORM
+
+           IF WS-CKPT-RESUME-FOUND
+              DISPLAY " "
+              DISPLAY "*** Reprise : l'exécution précédente de "
+                 "l'option " WS-CKPT-RESUME-OPTION
+                 " a été interrompue avant la fin. ***"
+              DISPLAY "*** Veuillez resélectionner cette option "
+                 "pour la relancer. ***"
+              DISPLAY " "
+           END-IF
            EXIT.
 
        PROC-SORT.
+      *    KEY = FS-SRT-ID ASC, PUIS FS-SRT-AMOUNT DESC (MEME ID),
+      *    PUIS FS-SRT-NAME ASC, FS-SRT-COUNTRY ASC EN DEPARTAGE FINAL
+           SORT WORKFILE
+              ON ASCENDING KEY FS-SRT-ID
+              ON DESCENDING KEY FS-SRT-AMOUNT
+              ON ASCENDING KEY FS-SRT-NAME
+              ON ASCENDING KEY FS-SRT-COUNTRY
+              INPUT PROCEDURE PROC-SORT-INPUT
+              OUTPUT PROCEDURE PROC-SORT-OUTPUT
+           EXIT.
+
+       PROC-SORT-INPUT.
+           MOVE ZERO TO WS-SORT-IN-COUNT
+           MOVE ZERO TO WS-SORT-IN-TOTAL
+           MOVE "F" TO WS-EOF-SW
+
            OPEN INPUT FILE-TO-SORT
            IF FC-TOSTR NOT = "00"
               DISPLAY "Erreur à l'ouverture"
               DISPLAY "FS FILE TO SORT: " FC-TOSTR
            END-IF
 
+           PERFORM UNTIL WS-EOF
+              READ FILE-TO-SORT INTO FS-SORT-RECORD
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-SORT-IN-COUNT
+                    ADD FS-SRT-AMOUNT TO WS-SORT-IN-TOTAL
+                    RELEASE FS-SORT-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE FILE-TO-SORT
+           EXIT.
+
+       PROC-SORT-OUTPUT.
+           MOVE ZERO TO WS-SORT-OUT-COUNT
+           MOVE ZERO TO WS-SORT-OUT-TOTAL
+           MOVE "F" TO WS-EOF-SW
+
            OPEN OUTPUT FILE-SORTED
            IF FC-SORT NOT = "00"
               DISPLAY "Erreur à l'ouverture"
               DISPLAY "FS FILE SORTED: " FC-SORT
            END-IF
 
-      *    KEY = FS-SRT-ID, FS-SRT-NAME, FS-SRT-COUNTRY, FS-SRT-AMOUNT
-           SORT WORKFILE ON ASCENDING KEY FS-SRT-ID
-              USING FILE-TO-SORT
-              GIVING FILE-SORTED
+           PERFORM PROC-SORT-WRITE-HEADER
 
-           CLOSE FILE-TO-SORT
+           PERFORM UNTIL WS-EOF
+              RETURN WORKFILE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-SORT-OUT-COUNT
+                    ADD FS-SRT-AMOUNT TO WS-SORT-OUT-TOTAL
+                    MOVE FS-SORT-RECORD TO FS-LINE2
+                    WRITE FS-LINE2
+              END-RETURN
+           END-PERFORM
+
+           PERFORM PROC-SORT-WRITE-TRAILER
            CLOSE FILE-SORTED
            EXIT.
 
+       PROC-SORT-WRITE-HEADER.
+           MOVE WS-SORT-IN-COUNT TO WS-SORT-COUNT-DISPLAY
+           MOVE WS-SORT-IN-TOTAL TO WS-SORT-TOTAL-DISPLAY
+           MOVE SPACES TO FS-LINE2
+           STRING
+              "*** DEBUT TRI - ENREGISTREMENTS EN ENTREE: "
+                 DELIMITED BY SIZE
+              WS-SORT-COUNT-DISPLAY DELIMITED BY SIZE
+              " MONTANT TOTAL: " DELIMITED BY SIZE
+              WS-SORT-TOTAL-DISPLAY DELIMITED BY SIZE
+              " ***" DELIMITED BY SIZE
+              INTO FS-LINE2
+           END-STRING
+           WRITE FS-LINE2
+           EXIT.
+
+       PROC-SORT-WRITE-TRAILER.
+           MOVE WS-SORT-OUT-COUNT TO WS-SORT-COUNT-DISPLAY
+           MOVE WS-SORT-OUT-TOTAL TO WS-SORT-TOTAL-DISPLAY
+           MOVE SPACES TO FS-LINE2
+           STRING
+              "*** FIN TRI - ENREGISTREMENTS EN SORTIE: "
+                 DELIMITED BY SIZE
+              WS-SORT-COUNT-DISPLAY DELIMITED BY SIZE
+              " MONTANT TOTAL: " DELIMITED BY SIZE
+              WS-SORT-TOTAL-DISPLAY DELIMITED BY SIZE
+              " ***" DELIMITED BY SIZE
+              INTO FS-LINE2
+           END-STRING
+           WRITE FS-LINE2
+           EXIT.
+
        
        PROC-STORE-MANAGMENT.
-           PERFORM VARYING I FROM 1 BY 1 
-              UNTIL WS-IT-NAME(I) = "0" OR I > 4
+           PERFORM PROC-LOAD-INVENTORY
+           ADD 1 TO WS-INV-LOAD-COUNT GIVING WS-INV-START-IDX
+
+           PERFORM VARYING I FROM WS-INV-START-IDX BY 1
+              UNTIL WS-IT-NAME(I) = "0" OR I > WS-TAB-CAPACITY
               DISPLAY " "
               DISPLAY "Nom de l'article : "
               ACCEPT WS-IT-NAME(I)
 
               IF WS-IT-NAME(I) NOT = "0"
-                 DISPLAY "Prix : "
-                 ACCEPT WS-IT-PRICE(I)
-                 DISPLAY "Quantité : "
-                 ACCEPT WS-IT-QTE(I)
-                 DISPLAY "Note : "
-                 ACCEPT WS-IT-RATE(I)
+                 PERFORM PROC-CHECK-ITEM-DOUBLE
+                 IF WS-DUP-FOUND
+                    DISPLAY "Cet article existe déjà - "
+                       "veuillez ressaisir un autre nom."
+                    MOVE SPACES TO WS-IT-NAME(I)
+                    SUBTRACT 1 FROM I
+                 ELSE
+                    DISPLAY "Prix : "
+                    ACCEPT WS-IT-PRICE(I)
+                    DISPLAY "Quantité : "
+                    ACCEPT WS-IT-QTE(I)
+                    DISPLAY "Note : "
+                    ACCEPT WS-IT-RATE(I)
+                 END-IF
               END-IF
            END-PERFORM
 
@@ -360,6 +928,68 @@
            ACCEPT WS-STORE-CHOICE
            PERFORM PROC-LOOP-STORE-CHOICE
 
+           PERFORM PROC-SAVE-INVENTORY
+
+           EXIT.
+
+      *    CHARGE LE FICHIER INDEXE inventory.dat DANS TAB-ITEMS AU
+      *    DEMARRAGE DE LA GESTION DU STOCK - WS-INV-LOAD-COUNT
+      *    INDIQUE COMBIEN D'ARTICLES ONT ETE RETROUVES
+       PROC-LOAD-INVENTORY.
+           MOVE ZERO TO WS-INV-LOAD-COUNT
+           SET WS-INV-NOT-EOF TO TRUE
+
+           OPEN INPUT INVENTORY-FILE
+           IF FC-INV = "35"
+              SET WS-INV-EOF TO TRUE
+           END-IF
+
+           PERFORM UNTIL WS-INV-EOF
+              OR WS-INV-LOAD-COUNT >= WS-TAB-CAPACITY
+              READ INVENTORY-FILE NEXT RECORD
+                 AT END SET WS-INV-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-INV-LOAD-COUNT
+                    MOVE FS-INV-NAME TO
+                       WS-IT-NAME(WS-INV-LOAD-COUNT)
+                    MOVE FS-INV-PRICE TO
+                       WS-IT-PRICE(WS-INV-LOAD-COUNT)
+                    MOVE FS-INV-QTE TO
+                       WS-IT-QTE(WS-INV-LOAD-COUNT)
+                    MOVE FS-INV-RATE TO
+                       WS-IT-RATE(WS-INV-LOAD-COUNT)
+              END-READ
+           END-PERFORM
+
+           IF FC-INV NOT = "35"
+              CLOSE INVENTORY-FILE
+           END-IF
+           EXIT.
+
+      *    REECRIT inventory.dat A PARTIR DE TAB-ITEMS A LA SORTIE DE
+      *    LA GESTION DU STOCK, AFIN QUE LE CONTENU PERSISTE ENTRE
+      *    DEUX EXECUTIONS DU PROGRAMME
+       PROC-SAVE-INVENTORY.
+           OPEN OUTPUT INVENTORY-FILE
+
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+              IF WS-IT-NAME(I) NOT = SPACES
+                 AND WS-IT-NAME(I) NOT = "0"
+                 MOVE WS-IT-NAME(I) TO FS-INV-NAME
+                 MOVE WS-IT-PRICE(I) TO FS-INV-PRICE
+                 MOVE WS-IT-QTE(I) TO FS-INV-QTE
+                 MOVE WS-IT-RATE(I) TO FS-INV-RATE
+                 WRITE FS-INVENTORY-RECORD
+
+                 IF FC-INV NOT = "00"
+                    DISPLAY "Erreur lors de l'enregistrement de "
+                       WS-IT-NAME(I) " - FS INVENTORY: " FC-INV
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           CLOSE INVENTORY-FILE
            EXIT.
 
        PROC-STORE-MENU.
@@ -421,9 +1051,13 @@
            DISPLAY "Article                          Prix       "
                  "Qte     Note"
            
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-              DISPLAY WS-IT-NAME(I) WS-IT-PRICE(I) "       " 
-                 WS-IT-QTE(I) "      " WS-IT-RATE(I)
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+              IF WS-IT-NAME(I) NOT = SPACES
+                 AND WS-IT-NAME(I) NOT = "0"
+                 DISPLAY WS-IT-NAME(I) WS-IT-PRICE(I) "       "
+                    WS-IT-QTE(I) "      " WS-IT-RATE(I)
+              END-IF
            END-PERFORM
            
            DISPLAY " "
@@ -432,22 +1066,108 @@
        PROC-LEAP-YEAR.
            DISPLAY "Année : "
            ACCEPT WS-YEAR
+           PERFORM PROC-CHECK-LEAP-YEAR
+
+           IF WS-DATE-IS-LEAP
+              DISPLAY WS-YEAR " est une année bissextile."
+           ELSE
+              DISPLAY WS-YEAR " n'est pas une année bissextile."
+           END-IF
+           EXIT.
 
+      *    VERIFIE SI WS-YEAR EST UNE ANNEE BISSEXTILE
+      *    (REGLE DU CALENDRIER GREGORIEN) ET POSITIONNE
+      *    WS-DATE-LEAP-SW EN CONSEQUENCE
+       PROC-CHECK-LEAP-YEAR.
            IF FUNCTION MOD (WS-YEAR, 4) = 0
               AND (FUNCTION MOD (WS-YEAR, 100) NOT = 0
                  OR FUNCTION MOD (WS-YEAR, 400) = 0)
-              DISPLAY WS-YEAR " est une année bissextile."
+              SET WS-DATE-IS-LEAP TO TRUE
            ELSE
-              DISPLAY WS-YEAR " n'est pas une année bissextile."
+              SET WS-DATE-NOT-LEAP TO TRUE
+           END-IF
+           EXIT.
+
+      *    VALIDE UNE DATE (WS-DATE-DAY/WS-DATE-MONTH/WS-DATE-YEAR)
+      *    DEJA DECOUPEE PAR L'APPELANT ET POSITIONNE
+      *    WS-DATE-VALID-SW - REJETTE LE 29 FEVRIER HORS ANNEE
+      *    BISSEXTILE
+       PROC-VALIDATE-DATE.
+           SET WS-DATE-VALID TO TRUE
+
+           IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+              SET WS-DATE-INVALID TO TRUE
+           END-IF
+
+           IF WS-DATE-VALID
+              MOVE WS-DATE-YEAR TO WS-YEAR
+              PERFORM PROC-CHECK-LEAP-YEAR
+
+              EVALUATE WS-DATE-MONTH
+                 WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-DATE-DAYS-IN-MONTH
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-DATE-DAYS-IN-MONTH
+                 WHEN 2
+                    IF WS-DATE-IS-LEAP
+                       MOVE 29 TO WS-DATE-DAYS-IN-MONTH
+                    ELSE
+                       MOVE 28 TO WS-DATE-DAYS-IN-MONTH
+                    END-IF
+              END-EVALUATE
+
+              IF WS-DATE-DAY < 1
+                 OR WS-DATE-DAY > WS-DATE-DAYS-IN-MONTH
+                 SET WS-DATE-INVALID TO TRUE
+              END-IF
            END-IF
            EXIT.
 
        PROC-SEARCH-ITEM.
+           MOVE SPACES TO WS-SEARCH-NAME
+           DISPLAY " "
+           DISPLAY "Nom de l'article (ou partie du nom) : "
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION TRIM (WS-SEARCH-NAME) TO WS-SEARCH-NAME
+           COMPUTE WS-SEARCH-LEN =
+              FUNCTION LENGTH (FUNCTION TRIM (WS-SEARCH-NAME))
+           SET WS-SEARCH-NOT-FOUND TO TRUE
+
+           IF WS-SEARCH-LEN = 0
+              DISPLAY "Recherche invalide."
+           ELSE
+              MOVE 1 TO I
+              PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+                 MOVE ZERO TO WS-SEARCH-MATCH-COUNT
+                 INSPECT WS-IT-NAME(I) TALLYING
+                    WS-SEARCH-MATCH-COUNT
+                    FOR ALL WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                 IF WS-SEARCH-MATCH-COUNT > 0
+                    SET WS-SEARCH-FOUND TO TRUE
+                    DISPLAY " "
+                    DISPLAY "Article trouvé : " WS-IT-NAME(I)
+                    DISPLAY "   Prix : " WS-IT-PRICE(I)
+                    DISPLAY "   Qte  : " WS-IT-QTE(I)
+                    DISPLAY "   Note : " WS-IT-RATE(I)
+                 END-IF
+              END-PERFORM
+
+              IF WS-SEARCH-NOT-FOUND
+                 DISPLAY " "
+                 DISPLAY "Aucun article ne correspond à la "
+                    "recherche."
+              END-IF
+           END-IF
+
+           DISPLAY " "
            EXIT.
        PROC-SORT-ITEMS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
               SET WS-STOP-NO TO TRUE
-              PERFORM VARYING J FROM 4 BY -1 UNTIL J < I 
+              PERFORM VARYING J FROM WS-TAB-CAPACITY BY -1
+                 UNTIL J < I 
                  OR WS-STOP-YES
                  IF WS-IT-PRICE(J) < WS-IT-PRICE(J - 1)
                     MOVE WS-ITEMS-RECORD(J) TO TMP-ITEM
@@ -462,15 +1182,145 @@
            EXIT.
        PROC-DELETE-ITEMS.
            EXIT.
+
+       PROC-CHECK-ITEM-DOUBLE.
+           SET WS-DUP-NOT-FOUND TO TRUE
+           IF I > 1 AND WS-IT-NAME(I) NOT = SPACES
+              PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                 UNTIL WS-DUP-IDX >= I
+                 IF WS-IT-NAME(WS-DUP-IDX) = WS-IT-NAME(I)
+                    SET WS-DUP-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF
+           EXIT.
+
        PROC-COUNT-ITEMS.
+           MOVE ZERO TO WS-DUP-COUNT
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+              UNTIL WS-DUP-IDX > WS-TAB-CAPACITY
+              MOVE 'N' TO WS-DUP-SEEN-FLAG(WS-DUP-IDX)
+           END-PERFORM
+
+      *    UN NOM DEJA COMPTE COMME DOUBLON (WS-DUP-SEEN-FLAG = 'O')
+      *    N'EST PLUS REPRIS COMME POINT DE DEPART I NI RECOMPTE EN J -
+      *    SANS CE DRAPEAU, UN NOM REPETE PLUS DE DEUX FOIS SERAIT
+      *    COMPTE EN PAIRES AU LIEU DU NOMBRE REEL D'ENTREES EN TROP
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+              IF WS-IT-NAME(I) NOT = SPACES
+                 AND WS-IT-NAME(I) NOT = "0"
+                 AND WS-DUP-SEEN-FLAG(I) NOT = 'O'
+                 ADD 1 TO I GIVING WS-DUP-IDX
+                 PERFORM VARYING J FROM WS-DUP-IDX BY 1
+                    UNTIL J > WS-TAB-CAPACITY
+                    IF WS-IT-NAME(J) = WS-IT-NAME(I)
+                       AND WS-DUP-SEEN-FLAG(J) NOT = 'O'
+                       MOVE 'O' TO WS-DUP-SEEN-FLAG(J)
+                       ADD 1 TO WS-DUP-COUNT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           IF WS-DUP-COUNT > 0
+              DISPLAY "Nombre de doublons trouvés : " WS-DUP-COUNT
+           ELSE
+              DISPLAY "Aucun doublon trouvé dans le tableau."
+           END-IF
+           DISPLAY " "
            EXIT.
+
        PROC-DOUBLE-ITEMS.
+           MOVE ZERO TO WS-DUP-COUNT
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+              IF WS-IT-NAME(I) NOT = SPACES
+                 AND WS-IT-NAME(I) NOT = "0"
+                 ADD 1 TO I GIVING WS-DUP-IDX
+                 PERFORM VARYING J FROM WS-DUP-IDX BY 1
+                    UNTIL J > WS-TAB-CAPACITY
+                    IF WS-IT-NAME(J) = WS-IT-NAME(I)
+                       DISPLAY "Doublon rejeté : " WS-IT-NAME(J)
+                       MOVE SPACES TO WS-ITEMS-RECORD(J)
+                       ADD 1 TO WS-DUP-COUNT
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           IF WS-DUP-COUNT = 0
+              DISPLAY "Aucun doublon détecté."
+           ELSE
+              PERFORM PROC-DISPLAY-ITEMS
+           END-IF
+           DISPLAY " "
            EXIT.
        PROC-CALC-ITEMS.
+           MOVE ZERO TO WS-CALC-COUNT
+           MOVE ZERO TO WS-CALC-TOTAL
+           MOVE ZERO TO WS-CALC-PRICE-SUM
+           MOVE ZERO TO WS-CALC-MAX-PRICE
+           MOVE ZERO TO WS-CALC-MIN-PRICE
+           MOVE SPACES TO WS-CALC-MAX-NAME
+           MOVE SPACES TO WS-CALC-MIN-NAME
+
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-TAB-CAPACITY
+              IF WS-IT-NAME(I) NOT = SPACES
+                 AND WS-IT-NAME(I) NOT = "0"
+                 MOVE WS-IT-PRICE(I) TO WS-CALC-PRICE-NUM
+                 MOVE WS-IT-QTE(I) TO WS-CALC-QTE-NUM
+                 ADD 1 TO WS-CALC-COUNT
+                 ADD WS-CALC-PRICE-NUM TO WS-CALC-PRICE-SUM
+                 COMPUTE WS-CALC-VALUE =
+                    WS-CALC-PRICE-NUM * WS-CALC-QTE-NUM
+                 ADD WS-CALC-VALUE TO WS-CALC-TOTAL
+
+                 IF WS-CALC-COUNT = 1
+                    MOVE WS-CALC-PRICE-NUM TO WS-CALC-MAX-PRICE
+                    MOVE WS-CALC-PRICE-NUM TO WS-CALC-MIN-PRICE
+                    MOVE WS-IT-NAME(I) TO WS-CALC-MAX-NAME
+                    MOVE WS-IT-NAME(I) TO WS-CALC-MIN-NAME
+                 END-IF
+
+                 IF WS-CALC-PRICE-NUM > WS-CALC-MAX-PRICE
+                    MOVE WS-CALC-PRICE-NUM TO WS-CALC-MAX-PRICE
+                    MOVE WS-IT-NAME(I) TO WS-CALC-MAX-NAME
+                 END-IF
+                 IF WS-CALC-PRICE-NUM < WS-CALC-MIN-PRICE
+                    MOVE WS-CALC-PRICE-NUM TO WS-CALC-MIN-PRICE
+                    MOVE WS-IT-NAME(I) TO WS-CALC-MIN-NAME
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           IF WS-CALC-COUNT = 0
+              DISPLAY "Aucun article dans le tableau."
+           ELSE
+              COMPUTE WS-CALC-AVERAGE =
+                 WS-CALC-PRICE-SUM / WS-CALC-COUNT
+              MOVE WS-CALC-TOTAL TO WS-CALC-TOTAL-DISPLAY
+              MOVE WS-CALC-AVERAGE TO WS-CALC-AVERAGE-DISPLAY
+              MOVE WS-CALC-MAX-PRICE TO WS-CALC-MAX-DISPLAY
+              MOVE WS-CALC-MIN-PRICE TO WS-CALC-MIN-DISPLAY
+              DISPLAY "Valeur totale du stock  : "
+                 WS-CALC-TOTAL-DISPLAY
+              DISPLAY "Prix moyen              : "
+                 WS-CALC-AVERAGE-DISPLAY
+              DISPLAY "Article le plus cher    : "
+                 WS-CALC-MAX-NAME " (" WS-CALC-MAX-DISPLAY ")"
+              DISPLAY "Article le moins cher   : "
+                 WS-CALC-MIN-NAME " (" WS-CALC-MIN-DISPLAY ")"
+           END-IF
+           DISPLAY " "
            EXIT.
 
       *    TODO
       *    APPROFONDISSEMENT/AMELIORATION (VERIF TOUS LES INPUTS)
       *    2- ARRETER D'ECRIRE APRES LA DERNIERE NOT, PAS DE NEW LINE
       *    3- PAS DE LIGNE SUPPLEMENTAIRE APRES LA DERNIERE LIGNE
-      *    4- TRIER LES CARACTERES SPECIAUX ET LES SOLDES
\ No newline at end of file
+      *    4- TRIER LES CARACTERES SPECIAUX ET LES SOLDES
